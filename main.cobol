@@ -1,74 +1,586 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. COBOL_TEST.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(30).
-       01 WS-AGE PIC 9(2) VALUE 16.
-       01 WS-AGE_GROUP PIC A(5).
-       01 WS-COUNTER PIC 9(2) VALUE 1.
-       01 WS-NEWLINE PIC A(1) VALUE " ".
-       
-       01 WS-FIBONACCI_NR PIC 9(4) VALUE 0.
-       01 WS-FIBONACCI_LAST PIC 9(4) VALUE 1.
-       01 WS-FIBONACCI_TEMP PIC 9(4) VALUE 0.
-       
-       01 WS-A PIC 9(3).
-       01 WS-A_SKIP PIC 9(3).
-       
-       01 INP-DATA.
-           10 INP-VAL-1 PIC 9(2).
-           10 INP-VAL-2 PIC 9(2).
-       01 WS-RES PIC 9(3) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           A-PARA.
-    
-           *> Name and age
-           MOVE 'x444556' TO WS-NAME.
-           DISPLAY "My name is : "WS-NAME.
-           IF WS-AGE IS GREATER THAN OR EQUAL 18
-                   MOVE "ADULT" TO WS-AGE_GROUP
-           ELSE IF WS-AGE IS GREATER THAN OR EQUAL 13
-                   MOVE "TEEN " TO WS-AGE_GROUP
-           ELSE
-                   MOVE "CHILD" TO WS-AGE_GROUP
-           END-IF.
-           DISPLAY "My age is "WS-AGE" and I am a(n) "WS-AGE_GROUP.
-           DISPLAY WS-NEWLINE.
-    
-           *> Countdown
-           MOVE 3 TO WS-COUNTER.
-           PERFORM A-COUNTDOWN WITH TEST AFTER UNTIL WS-COUNTER IS EQUAL 0
-           
-           DISPLAY WS-NEWLINE.
-           
-           *> Fibonacci sequence
-           MOVE 5 TO WS-A_SKIP.
-           PERFORM VARYING WS-A FROM 1 BY 1 UNTIL WS-A IS GREATER 10
-                   MOVE WS-FIBONACCI_NR TO WS-FIBONACCI_TEMP
-                   ADD WS-FIBONACCI_LAST TO WS-FIBONACCI_NR
-                   MOVE WS-FIBONACCI_TEMP TO WS-FIBONACCI_LAST
-                   if WS-A IS GREATER WS-A_SKIP
-                             DISPLAY "FIBONACCI "WS-A" : "WS-FIBONACCI_NR
-                   END-IF
-           END-PERFORM.
-           
-           *> add two numbers from input
-           DISPLAY WS-NEWLINE.
-           DISPLAY "INPUT Nr.1! Max is 99: ".
-           ACCEPT INP-VAL-1.
-           DISPLAY "INPUT Nr.2! Max is 99: ".
-           ACCEPT INP-VAL-2.
-           ADD INP-VAL-1 INP-VAL-2 GIVING WS-RES.
-           DISPLAY "RESULT: "INP-VAL-1" + "INP-VAL-2" = "WS-RES.
-           
-           *> call a C funktion with arguments
-           CALL 'ctest' using 1337.
-           
-           STOP RUN.
-    
-           *> code for countdown
-           A-COUNTDOWN.
-           DISPLAY "Counting down ... "WS-COUNTER.
-           SUBTRACT 1 FROM WS-COUNTER.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL_TEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "data/EMPLOYEES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "data/EMPLOYEE_REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT THRESHOLD-FILE ASSIGN TO "data/AGE_THRESHOLDS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THR-STATUS.
+           SELECT COUNTER-FILE ASSIGN TO "data/BATCH_ID_COUNTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTR-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "data/ADD_TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "data/ADD_RESULTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/COUNTDOWN_CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDIT_LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT OVERRIDE-FILE ASSIGN TO "data/AGE_GROUP_OVERRIDES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+           05 EMP-NAME PIC A(30).
+           05 EMP-AGE PIC 9(2).
+
+       FD  THRESHOLD-FILE.
+       01 THRESHOLD-RECORD.
+           05 THR-ADULT-AGE PIC 9(2).
+           05 THR-TEEN-AGE PIC 9(2).
+
+       FD  COUNTER-FILE.
+       01 COUNTER-RECORD.
+           05 CTR-LAST-BATCH-ID PIC 9(9).
+
+       FD  TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-VAL-1 PIC 9(2).
+           05 TRANS-VAL-2 PIC 9(2).
+
+       FD  RESULTS-FILE.
+       01 RESULTS-DETAIL-RECORD.
+           05 RES-VAL-1 PIC 9(2).
+           05 RES-VAL-2 PIC 9(2).
+           05 RES-SUM PIC 9(3).
+       01 RESULTS-TOTAL-RECORD.
+           05 RES-TOTAL-LABEL PIC A(6).
+           05 RES-GRAND-TOTAL PIC 9(6).
+       01 RESULTS-NODATA-RECORD.
+           05 RES-NODATA-LABEL PIC A(40).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-COUNTER PIC 9(2).
+           05 CKPT-STATUS PIC X(1).
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD.
+           05 RPT-NAME PIC A(30).
+           05 RPT-AGE PIC 9(2).
+           05 RPT-AGE_GROUP PIC A(5).
+       01 REPORT-NODATA-RECORD.
+           05 RPT-NODATA-LABEL PIC A(40).
+
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-DATE PIC X(8).
+           05 AUD-TIME PIC X(6).
+           05 AUD-TYPE PIC X(10).
+           05 AUD-DETAIL PIC X(80).
+
+       FD  OVERRIDE-FILE.
+       01 OVERRIDE-RECORD.
+           05 OVR-NAME PIC A(30).
+           05 OVR-AGE_GROUP PIC A(5).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NAME PIC A(30).
+       01 WS-AGE PIC 9(2) VALUE 16.
+       01 WS-AGE_GROUP PIC A(5).
+       01 WS-COUNTER PIC 9(2) VALUE 1.
+       01 WS-NEWLINE PIC A(1) VALUE " ".
+
+       *> monotonic run/batch ID, persisted to COUNTER-FILE so IDs stay
+       *> unique across runs instead of restarting from the same seed
+       01 WS-BATCH-ID PIC 9(9) VALUE 0.
+       01 WS-BATCH-ID-OVERFLOW PIC X(1) VALUE 'N'.
+           88 BATCH-ID-OVERFLOWED VALUE 'Y'.
+
+       01 INP-DATA.
+           10 INP-VAL-1 PIC 9(2).
+           10 INP-VAL-2 PIC 9(2).
+       01 WS-RES PIC 9(3) VALUE ZEROS.
+       01 WS-VALID-INPUT PIC X(1) VALUE 'N'.
+           88 INPUT-IS-VALID VALUE 'Y'.
+
+       *> raw ACCEPT staging field for A-ADD-INTERACTIVE, reused for each
+       *> prompt; alphanumeric and wider than the 2-digit max so bad
+       *> keystrokes (non-digits or overlong entries) can be detected
+       *> instead of being silently coerced/truncated the way ACCEPT
+       *> into a PIC 9(2) directly would
+       01 WS-RAW-INP PIC X(5).
+       01 WS-NUMVAL-CHK PIC 9(2).
+       01 WS-INP-VALUE PIC S9(5) COMP-3.
+       01 WS-INP-VALID PIC X(1) VALUE 'N'.
+           88 RAW-INPUT-VALID VALUE 'Y'.
+
+       01 WS-EMP-STATUS PIC X(2) VALUE SPACES.
+           88 EMP-FILE-OK VALUE '00'.
+       01 WS-RPT-STATUS PIC X(2) VALUE SPACES.
+           88 RPT-FILE-OK VALUE '00'.
+       01 WS-THR-STATUS PIC X(2) VALUE SPACES.
+           88 THR-FILE-OK VALUE '00'.
+       01 WS-CTR-STATUS PIC X(2) VALUE SPACES.
+           88 CTR-FILE-OK VALUE '00'.
+       01 WS-TRANS-STATUS PIC X(2) VALUE SPACES.
+           88 TRANS-FILE-OK VALUE '00'.
+       01 WS-RES-STATUS PIC X(2) VALUE SPACES.
+           88 RES-FILE-OK VALUE '00'.
+       01 WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+           88 CKPT-FILE-OK VALUE '00'.
+       01 WS-AUD-STATUS PIC X(2) VALUE SPACES.
+           88 AUD-FILE-OK VALUE '00'.
+           88 AUD-FILE-NOT-FOUND VALUE '35'.
+       01 WS-OVR-STATUS PIC X(2) VALUE SPACES.
+           88 OVR-FILE-OK VALUE '00'.
+       01 WS-EMP-EOF PIC X(1) VALUE 'N'.
+           88 EMP-EOF VALUE 'Y'.
+       01 WS-TRANS-EOF PIC X(1) VALUE 'N'.
+           88 TRANS-EOF VALUE 'Y'.
+       01 WS-OVR-EOF PIC X(1) VALUE 'N'.
+           88 OVR-EOF VALUE 'Y'.
+
+       01 WS-RUN-MODE PIC X(20) VALUE SPACES.
+       01 WS-GRAND-TOTAL PIC 9(6) VALUE ZEROS.
+
+       01 WS-CTEST-RC PIC S9(8) COMP VALUE 0.
+       01 WS-CTEST-RC-DISPLAY PIC -9(8).
+
+       01 WS-CURRENT-DATETIME PIC X(21).
+       01 WS-AUD-TYPE PIC X(10).
+       01 WS-AUD-DETAIL PIC X(80) VALUE SPACES.
+
+       *> Age-group cutoffs; overridden from THRESHOLD-FILE when present
+       01 WS-THRESHOLD-ADULT PIC 9(2) VALUE 18.
+       01 WS-THRESHOLD-TEEN PIC 9(2) VALUE 13.
+
+       *> Maintenance overrides for individual AGE-GROUP classifications,
+       *> keyed by name and loaded once from OVERRIDE-FILE at startup
+       01 WS-OVERRIDE-COUNT PIC 9(3) VALUE 0.
+       01 WS-OVERRIDE-TABLE.
+           05 WS-OVERRIDE-ENTRY OCCURS 50 TIMES.
+               10 WS-OVR-TBL-NAME PIC A(30).
+               10 WS-OVR-TBL-AGE_GROUP PIC A(5).
+       01 WS-OVR-IDX PIC 9(3).
+       01 WS-OVR-FOUND PIC X(1) VALUE 'N'.
+           88 OVR-FOUND VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           A-PARA.
+
+           *> Open the durable audit trail for this run before anything else
+           PERFORM A-OPEN-AUDIT.
+
+           *> Load configurable age-group thresholds, if a control file is present
+           PERFORM A-LOAD-THRESHOLDS.
+
+           *> Load per-individual AGE-GROUP overrides, if a control file is present
+           PERFORM A-LOAD-OVERRIDES.
+
+           *> Employee roster: classify every name/age pair on file.
+           *> REPORT-FILE is always (re)opened for this run so a stale
+           *> report from a prior run is never left behind, even when
+           *> there is no roster to process this time.
+           OPEN OUTPUT REPORT-FILE.
+           IF RPT-FILE-OK
+                   OPEN INPUT EMPLOYEE-FILE
+                   IF EMP-FILE-OK
+                           PERFORM A-READ-EMPLOYEE
+                           PERFORM UNTIL EMP-EOF
+                                   MOVE EMP-NAME TO WS-NAME
+                                   MOVE EMP-AGE TO WS-AGE
+                                   DISPLAY "My name is : "WS-NAME
+                                   IF WS-AGE IS GREATER THAN OR EQUAL WS-THRESHOLD-ADULT
+                                           MOVE "ADULT" TO WS-AGE_GROUP
+                                   ELSE
+                                           IF WS-AGE IS GREATER THAN OR EQUAL WS-THRESHOLD-TEEN
+                                                   MOVE "TEEN " TO WS-AGE_GROUP
+                                           ELSE
+                                                   MOVE "CHILD" TO WS-AGE_GROUP
+                                           END-IF
+                                   END-IF
+                                   PERFORM A-APPLY-OVERRIDE
+                                   DISPLAY "My age is "WS-AGE" and I am a(n) "WS-AGE_GROUP
+                                   DISPLAY WS-NEWLINE
+                                   MOVE WS-NAME TO RPT-NAME
+                                   MOVE WS-AGE TO RPT-AGE
+                                   MOVE WS-AGE_GROUP TO RPT-AGE_GROUP
+                                   WRITE REPORT-RECORD
+                                   MOVE "EMPLOYEE" TO WS-AUD-TYPE
+                                   MOVE SPACES TO WS-AUD-DETAIL
+                                   STRING "NAME=" WS-NAME DELIMITED BY SIZE
+                                           " AGE=" WS-AGE DELIMITED BY SIZE
+                                           " AGE-GROUP=" WS-AGE_GROUP DELIMITED BY SIZE
+                                           INTO WS-AUD-DETAIL
+                                   PERFORM A-WRITE-AUDIT
+                                   PERFORM A-READ-EMPLOYEE
+                           END-PERFORM
+                           CLOSE EMPLOYEE-FILE
+                   ELSE
+                           DISPLAY "EMPLOYEE FILE NOT FOUND - SKIPPING ROSTER CLASSIFICATION"
+                           MOVE "NO EMPLOYEE FILE PRESENT THIS RUN" TO RPT-NODATA-LABEL
+                           WRITE REPORT-NODATA-RECORD
+                   END-IF
+                   CLOSE REPORT-FILE
+           ELSE
+                   DISPLAY "REPORT FILE COULD NOT BE OPENED - SKIPPING ROSTER CLASSIFICATION"
+           END-IF.
+
+           *> Countdown, resuming from the checkpoint file after an abend
+           PERFORM A-COUNTDOWN-INIT.
+           IF WS-COUNTER NOT EQUAL 0
+                   PERFORM A-COUNTDOWN WITH TEST AFTER UNTIL WS-COUNTER IS EQUAL 0
+           END-IF.
+           PERFORM A-COUNTDOWN-COMPLETE.
+
+           DISPLAY WS-NEWLINE.
+
+           *> Batch job ID generator: a single monotonic ID for this run,
+           *> persisted back to a counter file so IDs stay unique and
+           *> strictly increasing run to run (a raw Fibonacci value would
+           *> overflow PIC 9(9) and wrap within a handful of runs, which
+           *> defeats the purpose of a unique ID source)
+           PERFORM A-LOAD-BATCH-ID-COUNTER.
+           ADD 1 TO WS-BATCH-ID
+               ON SIZE ERROR
+                       DISPLAY "BATCH ID COUNTER OVERFLOWED - CANNOT ISSUE A NEW BATCH ID"
+                       MOVE 'Y' TO WS-BATCH-ID-OVERFLOW
+           END-ADD.
+           IF BATCH-ID-OVERFLOWED
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE AUDIT-FILE
+                   STOP RUN
+           END-IF.
+           DISPLAY "BATCH ID : "WS-BATCH-ID.
+           PERFORM A-SAVE-BATCH-ID-COUNTER.
+           IF NOT CTR-FILE-OK
+                   DISPLAY "BATCH ID COUNTER COULD NOT BE PERSISTED - ABORTING TO AVOID REISSUING THIS ID"
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE AUDIT-FILE
+                   STOP RUN
+           END-IF.
+           MOVE "BATCH-ID" TO WS-AUD-TYPE.
+           MOVE SPACES TO WS-AUD-DETAIL.
+           STRING "BATCH-ID=" WS-BATCH-ID DELIMITED BY SIZE
+                   INTO WS-AUD-DETAIL.
+           PERFORM A-WRITE-AUDIT.
+
+           *> add two numbers: BATCH on the command line reconciles a whole
+           *> transaction file, anything else falls back to the interactive
+           *> single-pair prompt
+           DISPLAY WS-NEWLINE.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE(1:5) IS EQUAL "BATCH"
+                   PERFORM A-ADD-BATCH
+           ELSE
+                   PERFORM A-ADD-INTERACTIVE
+           END-IF.
+
+           *> call a C funktion with arguments and abort if it reports failure
+           CALL 'ctest' using 1337 RETURNING WS-CTEST-RC.
+           MOVE "CTEST" TO WS-AUD-TYPE.
+           MOVE SPACES TO WS-AUD-DETAIL.
+           MOVE WS-CTEST-RC TO WS-CTEST-RC-DISPLAY.
+           STRING "RETURN-CODE=" WS-CTEST-RC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-AUD-DETAIL.
+           PERFORM A-WRITE-AUDIT.
+           IF WS-CTEST-RC NOT EQUAL ZERO
+                   DISPLAY "CTEST FAILED WITH RETURN CODE: "WS-CTEST-RC
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE AUDIT-FILE
+                   STOP RUN
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+
+           *> code for countdown
+           A-COUNTDOWN.
+           DISPLAY "Counting down ... "WS-COUNTER.
+           SUBTRACT 1 FROM WS-COUNTER.
+           PERFORM A-COUNTDOWN-SAVE.
+
+           *> resume from a saved in-progress checkpoint, or start fresh
+           *> at 3 if the last run finished cleanly (or never ran)
+           A-COUNTDOWN-INIT.
+           MOVE 3 TO WS-COUNTER.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           IF CKPT-STATUS IS EQUAL "I"
+                                   MOVE CKPT-COUNTER TO WS-COUNTER
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           *> durably record the last-completed counter value so an abend
+           *> partway through can resume instead of restarting at 3
+           A-COUNTDOWN-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+                   MOVE WS-COUNTER TO CKPT-COUNTER
+                   MOVE "I" TO CKPT-STATUS
+                   WRITE CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+           ELSE
+                   DISPLAY "CHECKPOINT FILE COULD NOT BE OPENED - RESTART STATE NOT SAVED"
+           END-IF.
+
+           *> countdown finished cleanly - reset the checkpoint so the
+           *> next run starts a fresh countdown at 3
+           A-COUNTDOWN-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+                   MOVE 3 TO CKPT-COUNTER
+                   MOVE "C" TO CKPT-STATUS
+                   WRITE CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+           ELSE
+                   DISPLAY "CHECKPOINT FILE COULD NOT BE OPENED - RESTART STATE NOT RESET"
+           END-IF.
+
+           *> read one employee record, flagging end-of-file
+           A-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END SET EMP-EOF TO TRUE
+           END-READ.
+
+           *> load ADULT/TEEN age cutoffs from a control file, keeping the
+           *> compiled-in defaults when no control file is present
+           A-LOAD-THRESHOLDS.
+           OPEN INPUT THRESHOLD-FILE.
+           IF THR-FILE-OK
+                   READ THRESHOLD-FILE
+                       NOT AT END
+                           MOVE THR-ADULT-AGE TO WS-THRESHOLD-ADULT
+                           MOVE THR-TEEN-AGE TO WS-THRESHOLD-TEEN
+                   END-READ
+                   CLOSE THRESHOLD-FILE
+           END-IF.
+
+           *> load the AGE-GROUP override control file into memory, if present
+           A-LOAD-OVERRIDES.
+           OPEN INPUT OVERRIDE-FILE.
+           IF OVR-FILE-OK
+                   PERFORM UNTIL OVR-EOF
+                           READ OVERRIDE-FILE
+                               AT END
+                                       MOVE 'Y' TO WS-OVR-EOF
+                               NOT AT END
+                                       IF WS-OVERRIDE-COUNT IS LESS THAN 50
+                                               ADD 1 TO WS-OVERRIDE-COUNT
+                                               MOVE OVR-NAME TO
+                                                       WS-OVR-TBL-NAME(WS-OVERRIDE-COUNT)
+                                               MOVE OVR-AGE_GROUP TO
+                                                       WS-OVR-TBL-AGE_GROUP(WS-OVERRIDE-COUNT)
+                                       ELSE
+                                               DISPLAY "OVERRIDE TABLE FULL (MAX 50) - IGNORING REMAINING OVERRIDES"
+                                               MOVE 'Y' TO WS-OVR-EOF
+                                       END-IF
+                           END-READ
+                   END-PERFORM
+                   CLOSE OVERRIDE-FILE
+           END-IF.
+
+           *> apply a maintenance override for WS-NAME, if one is on file,
+           *> replacing the age-derived WS-AGE_GROUP with the override value
+           A-APPLY-OVERRIDE.
+           MOVE 'N' TO WS-OVR-FOUND.
+           PERFORM VARYING WS-OVR-IDX FROM 1 BY 1
+                   UNTIL WS-OVR-IDX IS GREATER WS-OVERRIDE-COUNT
+                       OR OVR-FOUND
+                   IF WS-OVR-TBL-NAME(WS-OVR-IDX) IS EQUAL WS-NAME
+                           MOVE WS-OVR-TBL-AGE_GROUP(WS-OVR-IDX) TO WS-AGE_GROUP
+                           MOVE 'Y' TO WS-OVR-FOUND
+                   END-IF
+           END-PERFORM.
+
+           *> seed the batch-ID generator from the last run's counter file,
+           *> falling back to the compiled-in 0 seed on the very first run
+           A-LOAD-BATCH-ID-COUNTER.
+           OPEN INPUT COUNTER-FILE.
+           IF CTR-FILE-OK
+                   READ COUNTER-FILE
+                       NOT AT END
+                           MOVE CTR-LAST-BATCH-ID TO WS-BATCH-ID
+                   END-READ
+                   CLOSE COUNTER-FILE
+           END-IF.
+
+           *> persist the last-issued batch ID so the next run continues
+           *> the sequence instead of reissuing the same ID
+           A-SAVE-BATCH-ID-COUNTER.
+           OPEN OUTPUT COUNTER-FILE.
+           IF CTR-FILE-OK
+                   MOVE WS-BATCH-ID TO CTR-LAST-BATCH-ID
+                   WRITE COUNTER-RECORD
+                   CLOSE COUNTER-FILE
+           END-IF.
+
+           *> single interactive pair, re-prompting on bad ACCEPT data.
+           *> the raw keystrokes are staged into a wide alphanumeric
+           *> field and validated (numeric, in 0-99 range) before ever
+           *> reaching a numeric PICTURE, since ACCEPT into PIC 9(2)
+           *> directly would silently coerce/truncate bad input instead
+           *> of failing
+           A-ADD-INTERACTIVE.
+           MOVE 'N' TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+                   DISPLAY "INPUT Nr.1! Max is 99: "
+                   ACCEPT WS-RAW-INP
+                   PERFORM A-VALIDATE-INPUT-VALUE
+                   IF NOT RAW-INPUT-VALID
+                           DISPLAY "INVALID INPUT Nr.1 - NUMBERS 0-99 ONLY, RE-ENTER"
+                   ELSE
+                           MOVE WS-INP-VALUE TO INP-VAL-1
+                           DISPLAY "INPUT Nr.2! Max is 99: "
+                           ACCEPT WS-RAW-INP
+                           PERFORM A-VALIDATE-INPUT-VALUE
+                           IF NOT RAW-INPUT-VALID
+                                   DISPLAY "INVALID INPUT Nr.2 - NUMBERS 0-99 ONLY, RE-ENTER"
+                           ELSE
+                                   MOVE WS-INP-VALUE TO INP-VAL-2
+                                   MOVE 'Y' TO WS-VALID-INPUT
+                           END-IF
+                   END-IF
+           END-PERFORM.
+           ADD INP-VAL-1 INP-VAL-2 GIVING WS-RES
+               ON SIZE ERROR
+                   DISPLAY "RESULT OVERFLOWED - CHECK INPUT VALUES"
+           END-ADD.
+           DISPLAY "RESULT: "INP-VAL-1" + "INP-VAL-2" = "WS-RES.
+           MOVE "ADD-RESULT" TO WS-AUD-TYPE.
+           MOVE SPACES TO WS-AUD-DETAIL.
+           STRING "VAL1=" INP-VAL-1 DELIMITED BY SIZE
+                   " VAL2=" INP-VAL-2 DELIMITED BY SIZE
+                   " RESULT=" WS-RES DELIMITED BY SIZE
+                   INTO WS-AUD-DETAIL.
+           PERFORM A-WRITE-AUDIT.
+
+           *> validate one raw ACCEPT value staged in WS-RAW-INP: must
+           *> be a genuine number (FUNCTION TEST-NUMVAL) in the 0-99
+           *> range, catching both non-digit keystrokes and overlong or
+           *> out-of-range entries that a plain PIC 9(2) ACCEPT would
+           *> otherwise coerce or truncate silently
+           A-VALIDATE-INPUT-VALUE.
+           MOVE 'N' TO WS-INP-VALID.
+           MOVE FUNCTION TEST-NUMVAL(WS-RAW-INP) TO WS-NUMVAL-CHK.
+           IF WS-NUMVAL-CHK EQUAL 0
+                   MOVE FUNCTION NUMVAL(WS-RAW-INP) TO WS-INP-VALUE
+                   IF WS-INP-VALUE IS GREATER THAN OR EQUAL 0
+                           AND WS-INP-VALUE IS LESS THAN OR EQUAL 99
+                           MOVE 'Y' TO WS-INP-VALID
+                   END-IF
+           END-IF.
+
+           *> batch pass over a whole file of number-pairs, with a
+           *> grand-total line written after the last detail record.
+           *> RESULTS-FILE is always (re)opened for this run so a stale
+           *> results file from a prior run is never left behind, even
+           *> when there is no transaction file to process this time.
+           A-ADD-BATCH.
+           MOVE ZEROS TO WS-GRAND-TOTAL.
+           OPEN OUTPUT RESULTS-FILE.
+           IF RES-FILE-OK
+                   OPEN INPUT TRANS-FILE
+                   IF TRANS-FILE-OK
+                           PERFORM A-READ-TRANSACTION
+                           PERFORM UNTIL TRANS-EOF
+                                   MOVE TRANS-VAL-1 TO INP-VAL-1
+                                   MOVE TRANS-VAL-2 TO INP-VAL-2
+                                   IF INP-VAL-1 IS NUMERIC AND INP-VAL-2 IS NUMERIC
+                                           ADD INP-VAL-1 INP-VAL-2 GIVING WS-RES
+                                               ON SIZE ERROR
+                                                   DISPLAY "RESULT OVERFLOWED - CHECK INPUT VALUES"
+                                           END-ADD
+                                           ADD WS-RES TO WS-GRAND-TOTAL
+                                               ON SIZE ERROR
+                                                   DISPLAY "GRAND TOTAL OVERFLOWED - ABORTING BATCH ADD"
+                                                   MOVE "ADD-BATCH" TO WS-AUD-TYPE
+                                                   MOVE SPACES TO WS-AUD-DETAIL
+                                                   STRING "GRAND-TOTAL-OVERFLOW AT VAL1=" INP-VAL-1
+                                                           DELIMITED BY SIZE
+                                                           " VAL2=" INP-VAL-2 DELIMITED BY SIZE
+                                                           INTO WS-AUD-DETAIL
+                                                   PERFORM A-WRITE-AUDIT
+                                                   CLOSE TRANS-FILE
+                                                   CLOSE RESULTS-FILE
+                                                   MOVE 16 TO RETURN-CODE
+                                                   CLOSE AUDIT-FILE
+                                                   STOP RUN
+                                           END-ADD
+                                           MOVE INP-VAL-1 TO RES-VAL-1
+                                           MOVE INP-VAL-2 TO RES-VAL-2
+                                           MOVE WS-RES TO RES-SUM
+                                           WRITE RESULTS-DETAIL-RECORD
+                                           MOVE "ADD-RESULT" TO WS-AUD-TYPE
+                                           MOVE SPACES TO WS-AUD-DETAIL
+                                           STRING "VAL1=" INP-VAL-1 DELIMITED BY SIZE
+                                                   " VAL2=" INP-VAL-2 DELIMITED BY SIZE
+                                                   " RESULT=" WS-RES DELIMITED BY SIZE
+                                                   INTO WS-AUD-DETAIL
+                                           PERFORM A-WRITE-AUDIT
+                                   ELSE
+                                           DISPLAY "SKIPPING INVALID TRANSACTION RECORD"
+                                   END-IF
+                                   PERFORM A-READ-TRANSACTION
+                           END-PERFORM
+                           MOVE "TOTAL " TO RES-TOTAL-LABEL
+                           MOVE WS-GRAND-TOTAL TO RES-GRAND-TOTAL
+                           WRITE RESULTS-TOTAL-RECORD
+                           CLOSE TRANS-FILE
+                           DISPLAY "BATCH ADD COMPLETE - GRAND TOTAL: "WS-GRAND-TOTAL
+                           MOVE "ADD-BATCH" TO WS-AUD-TYPE
+                           MOVE SPACES TO WS-AUD-DETAIL
+                           STRING "GRAND-TOTAL=" WS-GRAND-TOTAL DELIMITED BY SIZE
+                                   INTO WS-AUD-DETAIL
+                           PERFORM A-WRITE-AUDIT
+                   ELSE
+                           DISPLAY "TRANSACTION FILE NOT FOUND - SKIPPING BATCH ADD"
+                           MOVE "NO TRANSACTION FILE PRESENT THIS RUN" TO RES-NODATA-LABEL
+                           WRITE RESULTS-NODATA-RECORD
+                   END-IF
+                   CLOSE RESULTS-FILE
+           ELSE
+                   DISPLAY "RESULTS FILE COULD NOT BE OPENED - SKIPPING BATCH ADD"
+           END-IF.
+
+           *> read one add-transaction record, flagging end-of-file
+           A-READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END SET TRANS-EOF TO TRUE
+           END-READ.
+
+           *> open the audit log for append, creating it on the first ever
+           *> run; abort immediately if it still can't be opened, since a
+           *> run with no durable audit trail defeats the point of one
+           A-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUD-FILE-NOT-FOUND
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF NOT AUD-FILE-OK
+                   DISPLAY "AUDIT FILE COULD NOT BE OPENED - ABORTING RUN (NO DURABLE AUDIT TRAIL POSSIBLE)"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-IF.
+
+           *> append one dated audit record; caller sets WS-AUD-TYPE and
+           *> WS-AUD-DETAIL beforehand
+           A-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO AUD-DATE.
+           MOVE WS-CURRENT-DATETIME(9:6) TO AUD-TIME.
+           MOVE WS-AUD-TYPE TO AUD-TYPE.
+           MOVE WS-AUD-DETAIL TO AUD-DETAIL.
+           WRITE AUDIT-RECORD.
